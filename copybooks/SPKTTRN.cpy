@@ -0,0 +1,11 @@
+      ******************************************************************
+      *  SPKTTRN.CPY                                                  *
+      *  STATE-TRANSITION-FILE CONTROL RECORD.  ONE RECORD PER VALID  *
+      *  FROM-STATE / TO-STATE / MULTIPLIER COMBINATION.  MAINTAINED  *
+      *  BY OPERATIONS -- NOT BY THE PROGRAM.                          *
+      ******************************************************************
+       01  ST-TRANSITION-RECORD.
+           05  ST-FROM-STATE               PIC X(20).
+           05  ST-TO-STATE                 PIC X(20).
+           05  ST-MULTIPLIER               PIC 9V99.
+           05  FILLER                      PIC X(37).
