@@ -0,0 +1,11 @@
+      ******************************************************************
+      *  SPKTIN.CPY                                                   *
+      *  INPUT RECORD LAYOUT FOR THE SPEKTRE OVERRIDE INPUT FILE.     *
+      *  ONE RECORD PER ACCOUNT/CASE TO BE EVALUATED FOR A STATUS AND *
+      *  POWER-LEVEL RECALCULATION.                                   *
+      ******************************************************************
+       01  SPKT-INPUT-RECORD.
+           05  SPKT-IN-ACCOUNT-ID          PIC X(10).
+           05  SPKT-IN-CURRENT-STATE       PIC X(20).
+           05  SPKT-IN-POWER-LEVEL         PIC 9(03).
+           05  FILLER                      PIC X(47).
