@@ -0,0 +1,14 @@
+      ******************************************************************
+      *  SPKTAUD.CPY                                                  *
+      *  AUDIT-LOG-FILE RECORD.  ONE RECORD IS APPENDED EVERY TIME A  *
+      *  RECORD'S CURRENT-STATE OR POWER-LEVEL IS ACTUALLY CHANGED.   *
+      ******************************************************************
+       01  AUDIT-LOG-RECORD.
+           05  AUD-ACCOUNT-ID              PIC X(10).
+           05  AUD-OLD-STATE               PIC X(20).
+           05  AUD-NEW-STATE               PIC X(20).
+           05  AUD-OLD-POWER-LEVEL         PIC 9(03).
+           05  AUD-NEW-POWER-LEVEL         PIC 9(03).
+           05  AUD-JOB-DATE                PIC 9(08).
+           05  AUD-JOB-TIME                PIC 9(08).
+           05  FILLER                      PIC X(08).
