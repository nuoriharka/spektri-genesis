@@ -0,0 +1,13 @@
+      ******************************************************************
+      *  SPKTEXC.CPY                                                  *
+      *  EXCEPTION-REPORT PRINT LINE.  ONE LINE PER RECORD THAT COULD *
+      *  NOT BE OVERRIDDEN CLEANLY -- UNRECOGNIZED CURRENT-STATE OR A *
+      *  POWER-LEVEL COMPUTE THAT WOULD HAVE OVERFLOWED.               *
+      ******************************************************************
+       01  EXCEPTION-RECORD.
+           05  EXC-ACCOUNT-ID              PIC X(10).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  EXC-BAD-VALUE               PIC X(20).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  EXC-REASON                  PIC X(40).
+           05  FILLER                      PIC X(59).
