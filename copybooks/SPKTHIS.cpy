@@ -0,0 +1,13 @@
+      ******************************************************************
+      *  SPKTHIS.CPY                                                  *
+      *  HISTORY-FILE RECORD.  A COPY OF A RECORD'S STATE IS WRITTEN  *
+      *  HERE IMMEDIATELY BEFORE THE OVERRIDE IS APPLIED SO THE PRIOR *
+      *  VALUES ARE RECOVERABLE.                                       *
+      ******************************************************************
+       01  HISTORY-RECORD.
+           05  HIS-ACCOUNT-ID              PIC X(10).
+           05  HIS-CURRENT-STATE           PIC X(20).
+           05  HIS-POWER-LEVEL             PIC 9(03).
+           05  HIS-ARCHIVE-DATE            PIC 9(08).
+           05  HIS-ARCHIVE-TIME            PIC 9(08).
+           05  FILLER                      PIC X(31).
