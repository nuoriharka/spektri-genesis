@@ -0,0 +1,14 @@
+      ******************************************************************
+      *  SPKTCKP.CPY                                                  *
+      *  CHECKPOINT-FILE RECORD.  WRITTEN EVERY N RECORDS (SEE        *
+      *  PARM-CHECKPOINT-INTERVAL) SO A FAILED RUN CAN BE RESTARTED   *
+      *  AFTER THE LAST ACCOUNT SUCCESSFULLY PROCESSED RATHER THAN    *
+      *  FROM RECORD ONE.  THE LAST RECORD IN THE FILE IS ALWAYS THE  *
+      *  MOST RECENT CHECKPOINT.                                       *
+      ******************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-ACCOUNT-ID        PIC X(10).
+           05  CKPT-RECORDS-PROCESSED      PIC 9(07).
+           05  CKPT-JOB-DATE               PIC 9(08).
+           05  CKPT-JOB-TIME               PIC 9(08).
+           05  FILLER                      PIC X(47).
