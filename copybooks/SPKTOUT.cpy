@@ -0,0 +1,11 @@
+      ******************************************************************
+      *  SPKTOUT.CPY                                                  *
+      *  OUTPUT RECORD LAYOUT FOR THE SPEKTRE OVERRIDE OUTPUT FILE.   *
+      *  CARRIES THE ACCOUNT FORWARD WITH ITS (POSSIBLY UPDATED)      *
+      *  CURRENT-STATE AND POWER-LEVEL.                                *
+      ******************************************************************
+       01  SPKT-OUTPUT-RECORD.
+           05  SPKT-OUT-ACCOUNT-ID         PIC X(10).
+           05  SPKT-OUT-CURRENT-STATE      PIC X(20).
+           05  SPKT-OUT-POWER-LEVEL        PIC 9(03).
+           05  FILLER                      PIC X(47).
