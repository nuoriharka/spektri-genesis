@@ -0,0 +1,27 @@
+      ******************************************************************
+      *  SPKTPRM.CPY                                                  *
+      *  PARM-CONTROL-FILE CONTROL CARD.  A SINGLE RECORD READ AT     *
+      *  JOB START THAT LETS OPERATIONS TUNE A RUN WITHOUT A          *
+      *  RECOMPILE.                                                    *
+      *      - PARM-MULTIPLIER IS AN OPTIONAL GLOBAL OVERRIDE OF THE  *
+      *        POWER-LEVEL MULTIPLIER -- ZERO MEANS "NOT SUPPLIED",   *
+      *        IN WHICH CASE THE PER-TRANSITION MULTIPLIER FROM        *
+      *        STATE-TRANSITION-FILE IS USED, AS BEFORE.               *
+      *      - PARM-RUN-MODE IS NORMAL OR DRYRUN.  DRYRUN EDITS AND   *
+      *        REPORTS EVERY RECORD BUT WRITES NONE OF THE OUTPUT,    *
+      *        AUDIT, HISTORY, OR CHECKPOINT FILES.                    *
+      *      - PARM-RESTART-SWITCH REQUESTS RESUMING A PRIOR RUN      *
+      *        FROM ITS LAST CHECKPOINT.                               *
+      *      - PARM-CHECKPOINT-INTERVAL IS HOW OFTEN (IN RECORDS)     *
+      *        A NEW CHECKPOINT IS WRITTEN.                            *
+      ******************************************************************
+       01  PARM-CONTROL-RECORD.
+           05  PARM-MULTIPLIER             PIC 9V99.
+           05  PARM-RUN-MODE               PIC X(07).
+               88  PARM-MODE-DRYRUN                VALUE 'DRYRUN '.
+               88  PARM-MODE-NORMAL                VALUE 'NORMAL '.
+           05  PARM-RESTART-SWITCH         PIC X(01).
+               88  PARM-RESTART-YES               VALUE 'Y'.
+               88  PARM-RESTART-NO                VALUE 'N'.
+           05  PARM-CHECKPOINT-INTERVAL    PIC 9(05).
+           05  FILLER                      PIC X(64).
