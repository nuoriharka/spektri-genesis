@@ -1,28 +1,852 @@
-IDENTIFICATION DIVISION.
-       PROGRAM-ID. SPEKTRE-OVERRIDE.
-       AUTHOR. LAURI-ELIAS.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  CURRENT-STATE       PIC X(20) VALUE 'PATIENT_STATUS'.
-       01  NEW-STATE           PIC X(20) VALUE 'ARCHITECT_MODE'.
-       01  POWER-LEVEL         PIC 9(3)  VALUE 100.
-       01  MULTIPLIER          PIC 9V99  VALUE 1.19.
-       
-       PROCEDURE DIVISION.
-       MAIN-LOGIC.
-           DISPLAY ">> [COBOL] ACCESSING LEGACY MAINFRAME...".
-           
-           IF CURRENT-STATE = 'PATIENT_STATUS'
-               DISPLAY ">> [COBOL] OLD RECORD DETECTED. DELETING..."
-               MOVE NEW-STATE TO CURRENT-STATE
-               COMPUTE POWER-LEVEL = POWER-LEVEL * MULTIPLIER
-           END-IF.
-           
-           DISPLAY ">> [COBOL] NEW STATE: " CURRENT-STATE.
-           DISPLAY ">> [COBOL] POWER LEVEL: " POWER-LEVEL "%".
-           DISPLAY ">> [COBOL] HISTORY REWRITTEN SUCCESSFULLY.".
-           
-           STOP RUN.
-           
-      * "Hups, I hacked the 1970s banking systems to recognize my authority." :DDDD
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     SPEKTRE-OVERRIDE.
+000300 AUTHOR.         LAURI-ELIAS.
+000400 INSTALLATION.   SPEKTRE DATA CENTER.
+000500 DATE-WRITTEN.   2019-04-02.
+000600 DATE-COMPILED.  2026-08-09.
+000700*-----------------------------------------------------------------
+000800* REMARKS.
+000900*     NIGHTLY BATCH JOB THAT RE-EVALUATES EACH ACCOUNT/CASE ON
+001000*     THE INPUT FILE AGAINST THE CURRENT SET OF ALLOWED STATUS
+001100*     TRANSITIONS AND, WHERE A TRANSITION APPLIES, UPLIFTS THE
+001200*     ACCOUNT'S POWER-LEVEL BY THE MULTIPLIER ASSOCIATED WITH
+001300*     THAT TRANSITION.
+001400*-----------------------------------------------------------------
+001500* MODIFICATION HISTORY.
+001600*     DATE       BY    DESCRIPTION
+001700*     ---------- ----- ------------------------------------------
+001800*     2019-04-02 LEA   ORIGINAL SINGLE-RECORD DEMONSTRATION.
+001900*     2026-08-09 LEA   ALLOWED STATUS TRANSITIONS AND THEIR
+002000*                      POWER-LEVEL MULTIPLIERS NO LONGER HARD-
+002100*                      CODED.  THEY ARE NOW READ AT STARTUP FROM
+002200*                      STATE-TRANSITION-FILE SO OPERATIONS CAN
+002300*                      ADD OR CHANGE TRANSITIONS WITHOUT A
+002400*                      RECOMPILE.
+002500*     2026-08-09 LEA   REWORKED FOR BATCH PROCESSING.  THE
+002600*                      PROGRAM NOW READS MANY ACCOUNT/CASE
+002700*                      RECORDS FROM SPKT-INPUT-FILE AND WRITES
+002800*                      THE UPDATED RECORDS TO SPKT-OUTPUT-FILE
+002900*                      IN A SINGLE PASS INSTEAD OF EVALUATING
+003000*                      ONE HARD-CODED RECORD PER RUN.
+003100*     2026-08-09 LEA   EVERY TRANSITION IS NOW APPENDED TO
+003200*                      AUDIT-LOG-FILE (OLD/NEW STATE, OLD/NEW
+003300*                      POWER-LEVEL, JOB DATE/TIME) SO CHANGES
+003400*                      CAN BE TRACED DURING RECONCILIATION.
+003500*     2026-08-09 LEA   THE PRE-CHANGE RECORD IS NOW ARCHIVED TO
+003600*                      HISTORY-FILE BEFORE THE OVERRIDE IS
+003700*                      APPLIED SO THE PRIOR STATE IS RECOVERABLE
+003800*                      INSTEAD OF SIMPLY BEING OVERWRITTEN.
+003900*     2026-08-09 LEA   THE POWER-LEVEL COMPUTE IS NOW GUARDED
+004000*                      WITH ON SIZE ERROR.  A RECORD THAT WOULD
+004100*                      OVERFLOW IS ROUTED TO EXCEPTION-REPORT
+004200*                      INSTEAD OF BEING TRUNCATED OR ABENDING
+004300*                      THE JOB.
+004400*     2026-08-09 LEA   CURRENT-STATE IS NOW VALIDATED AGAINST
+004500*                      EVERY STATE SEEN ON STATE-TRANSITION-FILE.
+004600*                      AN UNRECOGNIZED STATE IS ROUTED TO
+004700*                      EXCEPTION-REPORT AND CAUSES THE JOB TO SET
+004800*                      A NON-ZERO RETURN CODE INSTEAD OF PASSING
+004900*                      THE RECORD THROUGH SILENTLY.
+005000*     2026-08-09 LEA   ADDED CONTROL-REPORT-FILE, AN END-OF-JOB
+005100*                      CONTROL-TOTALS REPORT SHOWING RECORDS
+005200*                      READ, TRANSITIONS APPLIED, RECORDS
+005300*                      REJECTED, AND POWER-LEVEL TOTALS BEFORE
+005400*                      AND AFTER THE RUN.
+005500*     2026-08-09 LEA   POWER-LEVEL MULTIPLIER CAN NOW BE
+005600*                      OVERRIDDEN AT RUN TIME BY A CONTROL CARD
+005700*                      ON PARM-CONTROL-FILE.  A SUPPLIED VALUE
+005800*                      APPLIES TO ALL TRANSITIONS FOR THE RUN;
+005900*                      ZERO (THE DEFAULT) LEAVES THE PER-
+006000*                      TRANSITION MULTIPLIER FROM STATE-
+006100*                      TRANSITION-FILE IN EFFECT.
+006200*     2026-08-09 LEA   ADDED CHECKPOINT/RESTART.  A CHECKPOINT
+006300*                      RECORD IS WRITTEN TO CHECKPOINT-FILE EVERY
+006400*                      PARM-CHECKPOINT-INTERVAL RECORDS.  WHEN
+006500*                      PARM-RESTART-SWITCH IS 'Y', THE RUN READS
+006600*                      THE LAST CHECKPOINT WRITTEN, SKIPS SPKT-
+006700*                      INPUT-FILE FORWARD TO THAT ACCOUNT, AND
+006800*                      RESUMES WITH THE NEXT RECORD.
+006900*     2026-08-09 LEA   ADDED A DRY-RUN MODE, SELECTED BY
+007000*                      PARM-RUN-MODE ON THE CONTROL CARD.  A
+007100*                      DRY RUN EDITS AND REPORTS EVERY RECORD
+007200*                      EXACTLY AS A NORMAL RUN WOULD, BUT WRITES
+007300*                      NONE OF SPKT-OUTPUT-FILE, AUDIT-LOG-FILE,
+007400*                      HISTORY-FILE, OR CHECKPOINT-FILE, SO IT
+007500*                      CAN BE USED TO PREVIEW A RUN SAFELY.
+007600*-----------------------------------------------------------------
+007700 ENVIRONMENT DIVISION.
+007800 CONFIGURATION SECTION.
+007900 SOURCE-COMPUTER.    IBM-370.
+008000 OBJECT-COMPUTER.    IBM-370.
+008100 INPUT-OUTPUT SECTION.
+008200 FILE-CONTROL.
+008300     SELECT SPKT-INPUT-FILE
+008400         ASSIGN TO INFILE
+008500         ORGANIZATION IS SEQUENTIAL
+008600         FILE STATUS IS WS-INFILE-STATUS.
+008700
+008800     SELECT SPKT-OUTPUT-FILE
+008900         ASSIGN TO OUTFILE
+009000         ORGANIZATION IS SEQUENTIAL
+009100         FILE STATUS IS WS-OUTFILE-STATUS.
+009200
+009300     SELECT STATE-TRANSITION-FILE
+009400         ASSIGN TO TRANFILE
+009500         ORGANIZATION IS SEQUENTIAL
+009600         FILE STATUS IS WS-TRANFILE-STATUS.
+009700
+009800     SELECT AUDIT-LOG-FILE
+009900         ASSIGN TO AUDITLOG
+010000         ORGANIZATION IS SEQUENTIAL
+010100         FILE STATUS IS WS-AUDITLOG-STATUS.
+010200
+010300     SELECT HISTORY-FILE
+010400         ASSIGN TO HISTFILE
+010500         ORGANIZATION IS SEQUENTIAL
+010600         FILE STATUS IS WS-HISTFILE-STATUS.
+010700
+010800     SELECT EXCEPTION-REPORT
+010900         ASSIGN TO EXCPRPT
+011000         ORGANIZATION IS SEQUENTIAL
+011100         FILE STATUS IS WS-EXCPRPT-STATUS.
+011200
+011300     SELECT CONTROL-REPORT-FILE
+011400         ASSIGN TO SUMRPT
+011500         ORGANIZATION IS SEQUENTIAL
+011600         FILE STATUS IS WS-SUMRPT-STATUS.
+011700
+011800     SELECT PARM-CONTROL-FILE
+011900         ASSIGN TO PARMCARD
+012000         ORGANIZATION IS SEQUENTIAL
+012100         FILE STATUS IS WS-PARMCARD-STATUS.
+012200
+012300     SELECT CHECKPOINT-FILE
+012400         ASSIGN TO CKPTFILE
+012500         ORGANIZATION IS SEQUENTIAL
+012600         FILE STATUS IS WS-CKPTFILE-STATUS.
+012700
+012800 DATA DIVISION.
+012900 FILE SECTION.
+013000 FD  SPKT-INPUT-FILE
+013100     LABEL RECORDS ARE STANDARD
+013200     RECORD CONTAINS 80 CHARACTERS.
+013300     COPY SPKTIN.
+013400
+013500 FD  SPKT-OUTPUT-FILE
+013600     LABEL RECORDS ARE STANDARD
+013700     RECORD CONTAINS 80 CHARACTERS.
+013800     COPY SPKTOUT.
+013900
+014000 FD  STATE-TRANSITION-FILE
+014100     LABEL RECORDS ARE STANDARD
+014200     RECORD CONTAINS 80 CHARACTERS.
+014300     COPY SPKTTRN.
+014400
+014500 FD  AUDIT-LOG-FILE
+014600     LABEL RECORDS ARE STANDARD
+014700     RECORD CONTAINS 80 CHARACTERS.
+014800     COPY SPKTAUD.
+014900
+015000 FD  HISTORY-FILE
+015100     LABEL RECORDS ARE STANDARD
+015200     RECORD CONTAINS 80 CHARACTERS.
+015300     COPY SPKTHIS.
+015400
+015500 FD  EXCEPTION-REPORT
+015600     LABEL RECORDS ARE STANDARD
+015700     RECORD CONTAINS 133 CHARACTERS.
+015800     COPY SPKTEXC.
+015900
+016000 FD  CONTROL-REPORT-FILE
+016100     LABEL RECORDS ARE STANDARD
+016200     RECORD CONTAINS 133 CHARACTERS.
+016300 01  CONTROL-REPORT-RECORD          PIC X(133).
+016400
+016500 FD  PARM-CONTROL-FILE
+016600     LABEL RECORDS ARE STANDARD
+016700     RECORD CONTAINS 80 CHARACTERS.
+016800     COPY SPKTPRM.
+016900
+017000 FD  CHECKPOINT-FILE
+017100     LABEL RECORDS ARE STANDARD
+017200     RECORD CONTAINS 80 CHARACTERS.
+017300     COPY SPKTCKP.
+017400
+017500 WORKING-STORAGE SECTION.
+017600*-----------------------------------------------------------------
+017700* FILE STATUS FIELDS AND SWITCHES.
+017800*-----------------------------------------------------------------
+017900 01  WS-INFILE-STATUS            PIC X(02) VALUE '00'.
+018000 01  WS-OUTFILE-STATUS           PIC X(02) VALUE '00'.
+018100 01  WS-TRANFILE-STATUS          PIC X(02) VALUE '00'.
+018200 01  WS-AUDITLOG-STATUS          PIC X(02) VALUE '00'.
+018300 01  WS-HISTFILE-STATUS          PIC X(02) VALUE '00'.
+018400 01  WS-EXCPRPT-STATUS           PIC X(02) VALUE '00'.
+018500 01  WS-SUMRPT-STATUS            PIC X(02) VALUE '00'.
+018600 01  WS-PARMCARD-STATUS          PIC X(02) VALUE '00'.
+018700 01  WS-CKPTFILE-STATUS          PIC X(02) VALUE '00'.
+018800 01  WS-SWITCHES.
+018900     05  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+019000         88  END-OF-INPUT-FILE             VALUE 'Y'.
+019100     05  WS-TRANFILE-EOF-SWITCH  PIC X(01) VALUE 'N'.
+019200         88  END-OF-TRANSITIONS            VALUE 'Y'.
+019300     05  WS-TRANSITION-FOUND-SWITCH  PIC X(01) VALUE 'N'.
+019400         88  TRANSITION-WAS-FOUND            VALUE 'Y'.
+019500     05  WS-SIZE-ERROR-SWITCH    PIC X(01) VALUE 'N'.
+019600         88  POWER-LEVEL-SIZE-ERROR       VALUE 'Y'.
+019700     05  WS-STATE-VALID-SWITCH   PIC X(01) VALUE 'N'.
+019800         88  CURRENT-STATE-IS-VALID       VALUE 'Y'.
+019900     05  WS-REJECTED-SWITCH      PIC X(01) VALUE 'N'.
+020000         88  RECORD-WAS-REJECTED          VALUE 'Y'.
+020100     05  WS-DEDUP-FOUND-SWITCH   PIC X(01) VALUE 'N'.
+020200         88  DEDUP-STATE-FOUND            VALUE 'Y'.
+020300     05  WS-RESTART-SWITCH       PIC X(01) VALUE 'N'.
+020400         88  RESTART-REQUESTED            VALUE 'Y'.
+020500     05  WS-CKPT-EOF-SWITCH      PIC X(01) VALUE 'N'.
+020600         88  END-OF-CHECKPOINTS           VALUE 'Y'.
+020700     05  WS-STILL-SKIPPING-SWITCH  PIC X(01) VALUE 'N'.
+020800         88  STILL-SKIPPING-TO-RESTART-POINT  VALUE 'Y'.
+020900     05  WS-RUN-MODE-SWITCH      PIC X(01) VALUE 'N'.
+021000         88  DRY-RUN-MODE                 VALUE 'Y'.
+021100*-----------------------------------------------------------------
+021200* WORK FIELDS USED WHILE EDITING A SINGLE RECORD.
+021300*-----------------------------------------------------------------
+021400 01  MULTIPLIER                  PIC 9V99  VALUE ZERO.
+021500 01  WS-MULTIPLIER-OVERRIDE      PIC 9V99  VALUE ZERO.
+021600 01  WS-EFFECTIVE-MULTIPLIER     PIC 9V99  VALUE ZERO.
+021700 01  WS-CHECKPOINT-INTERVAL      PIC 9(05) VALUE 100.
+021800 01  WS-RESTART-KEY              PIC X(10) VALUE SPACES.
+021900 01  WS-RECORDS-SINCE-CKPT-CTR   PIC 9(07) COMP VALUE ZERO.
+022000 01  WS-RECORDS-SKIPPED-CTR      PIC 9(07) COMP VALUE ZERO.
+022100 01  WS-EXC-MULT-EDIT            PIC 9.99  VALUE ZERO.
+022200 01  WS-COMPUTED-POWER-LEVEL     PIC 9(03) VALUE ZERO.
+022300 01  WS-STATE-TO-CHECK           PIC X(20) VALUE SPACES.
+022400 01  WS-RETURN-CODE              PIC 9(04) COMP VALUE ZERO.
+022500 01  WS-FILE-STATUS-CHECK        PIC X(02) VALUE '00'.
+022600 01  WS-FILE-NAME-CHECK          PIC X(20) VALUE SPACES.
+022700 01  WS-CURRENT-DATE-TIME.
+022800     05  WS-CURRENT-DATE         PIC 9(08).
+022900     05  WS-CURRENT-TIME         PIC 9(08).
+023000*-----------------------------------------------------------------
+023100* STATE-TRANSITION TABLE -- LOADED FROM STATE-TRANSITION-FILE.
+023200*-----------------------------------------------------------------
+023300 01  WS-TRANSITION-TABLE-CONTROLS.
+023400     05  WS-TRANSITION-MAX-ENTRIES   PIC 9(04) COMP VALUE 200.
+023500     05  WS-TRANSITION-TABLE-COUNT   PIC 9(04) COMP VALUE ZERO.
+023600     05  WS-MATCHED-TRANSITION-IDX   PIC 9(04) COMP VALUE ZERO.
+023700 01  STATE-TRANSITION-TABLE.
+023800     05  ST-TRANSITION-ENTRY OCCURS 200 TIMES
+023900                             INDEXED BY ST-IDX.
+024000         10  ST-TBL-FROM-STATE       PIC X(20).
+024100         10  ST-TBL-TO-STATE         PIC X(20).
+024200         10  ST-TBL-MULTIPLIER       PIC 9V99.
+024300*-----------------------------------------------------------------
+024400* VALID-STATE TABLE -- EVERY STATE SEEN AS A FROM OR TO VALUE ON
+024500* STATE-TRANSITION-FILE.  A CURRENT-STATE THAT IS NOT IN THIS
+024600* TABLE IS NOT A STATE THE JOB KNOWS ABOUT AND IS REJECTED.
+024700*-----------------------------------------------------------------
+024800 01  WS-VALID-STATE-TABLE-CONTROLS.
+024900     05  WS-VALID-STATE-MAX-ENTRIES  PIC 9(04) COMP VALUE 200.
+025000     05  WS-VALID-STATE-COUNT        PIC 9(04) COMP VALUE ZERO.
+025100 01  WS-VALID-STATE-TABLE.
+025200     05  VS-STATE-ENTRY OCCURS 200 TIMES
+025300                             INDEXED BY VS-IDX.
+025400         10  VS-TBL-STATE-VALUE      PIC X(20).
+025500*-----------------------------------------------------------------
+025600* COUNTERS AND CONTROL TOTALS FOR THE END-OF-JOB SUMMARY REPORT.
+025700*-----------------------------------------------------------------
+025800 01  WS-CONTROL-TOTALS.
+025900     05  WS-RECORDS-READ-CTR         PIC 9(07) COMP VALUE ZERO.
+026000     05  WS-TRANSITIONS-APPLIED-CTR  PIC 9(07) COMP VALUE ZERO.
+026100     05  WS-RECORDS-EXCEPTION-CTR    PIC 9(07) COMP VALUE ZERO.
+026200     05  WS-RECORDS-UNCHANGED-CTR    PIC 9(07) COMP VALUE ZERO.
+026300     05  WS-POWER-LEVEL-BEFORE-TOTAL PIC 9(09) COMP VALUE ZERO.
+026400     05  WS-POWER-LEVEL-AFTER-TOTAL  PIC 9(09) COMP VALUE ZERO.
+026500*-----------------------------------------------------------------
+026600* PRINT LINES FOR THE END-OF-JOB CONTROL-TOTALS REPORT.
+026700*-----------------------------------------------------------------
+026800 01  WS-REPORT-LINE                  PIC X(133).
+026900 01  WS-REPORT-HEADING-1.
+027000     05  FILLER                      PIC X(30)
+027100             VALUE 'SPEKTRE-OVERRIDE END-OF-JOB '.
+027200     05  FILLER                      PIC X(20)
+027300             VALUE 'CONTROL TOTALS'.
+027400     05  FILLER                      PIC X(83) VALUE SPACES.
+027500 01  WS-REPORT-DRYRUN-LINE.
+027600     05  FILLER                      PIC X(50)
+027700             VALUE '*** DRY RUN -- NO FILES WERE UPDATED ***'.
+027800     05  FILLER                      PIC X(83) VALUE SPACES.
+027900 01  WS-REPORT-DETAIL-LINE.
+028000     05  WS-RPT-LABEL                PIC X(40) VALUE SPACES.
+028100     05  WS-RPT-VALUE                PIC ZZZ,ZZZ,ZZ9.
+028200     05  FILLER                      PIC X(82) VALUE SPACES.
+028300*-----------------------------------------------------------------
+028400 PROCEDURE DIVISION.
+028500*=================================================================
+028600 0000-MAINLINE-CONTROL.
+028700*=================================================================
+028800     PERFORM 1000-INITIALIZE-JOB
+028900         THRU 1000-EXIT.
+029000
+029100     PERFORM 2100-READ-INPUT-RECORD
+029200         THRU 2100-EXIT.
+029300
+029400     PERFORM 2000-EDIT-AND-UPDATE-RECORD
+029500         THRU 2000-EXIT
+029600         UNTIL END-OF-INPUT-FILE.
+029700
+029800     PERFORM 9000-TERMINATE-JOB
+029900         THRU 9000-EXIT.
+030000
+030100     STOP RUN.
+030200*=================================================================
+030300 1000-INITIALIZE-JOB.
+030400*=================================================================
+030500     DISPLAY '>> [COBOL] ACCESSING LEGACY MAINFRAME...'.
+030600     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+030700     ACCEPT WS-CURRENT-TIME FROM TIME.
+030800
+030900     OPEN INPUT STATE-TRANSITION-FILE.
+031000     IF WS-TRANFILE-STATUS NOT = '00'
+031100         DISPLAY '>> [COBOL] UNABLE TO OPEN STATE-TRANSITION-'
+031200             'FILE, STATUS ' WS-TRANFILE-STATUS '.  JOB ABORTED.'
+031300         MOVE 16 TO WS-RETURN-CODE
+031400         MOVE WS-RETURN-CODE TO RETURN-CODE
+031500         STOP RUN
+031600     END-IF.
+031700     PERFORM 1210-READ-TRANSITION-RECORD
+031800         THRU 1210-EXIT.
+031900     PERFORM 1200-LOAD-TRANSITION-TABLE
+032000         THRU 1200-EXIT
+032100         UNTIL END-OF-TRANSITIONS.
+032200     CLOSE STATE-TRANSITION-FILE.
+032300
+032400     OPEN INPUT PARM-CONTROL-FILE.
+032500     MOVE WS-PARMCARD-STATUS   TO WS-FILE-STATUS-CHECK.
+032600     MOVE 'PARM-CONTROL-FILE'   TO WS-FILE-NAME-CHECK.
+032700     PERFORM 1050-VERIFY-FILE-STATUS-OR-ABEND
+032800         THRU 1050-EXIT.
+032900     READ PARM-CONTROL-FILE
+033000         AT END
+033100             MOVE ZERO TO WS-MULTIPLIER-OVERRIDE
+033200             MOVE 100 TO WS-CHECKPOINT-INTERVAL
+033300             MOVE 'N' TO WS-RESTART-SWITCH
+033400             MOVE 'N' TO WS-RUN-MODE-SWITCH
+033500         NOT AT END
+033600             MOVE PARM-MULTIPLIER TO WS-MULTIPLIER-OVERRIDE
+033700             MOVE PARM-CHECKPOINT-INTERVAL
+033800                 TO WS-CHECKPOINT-INTERVAL
+033900             IF PARM-RESTART-YES
+034000                 MOVE 'Y' TO WS-RESTART-SWITCH
+034100             ELSE
+034200                 MOVE 'N' TO WS-RESTART-SWITCH
+034300             END-IF
+034400             IF PARM-MODE-DRYRUN
+034500                 MOVE 'Y' TO WS-RUN-MODE-SWITCH
+034600             ELSE
+034700                 MOVE 'N' TO WS-RUN-MODE-SWITCH
+034800             END-IF
+034900     END-READ.
+035000     CLOSE PARM-CONTROL-FILE.
+035100
+035200     IF DRY-RUN-MODE
+035300         DISPLAY '>> [COBOL] *** DRY-RUN MODE -- NO OUTPUT, ',
+035400             'AUDIT, HISTORY, OR CHECKPOINT RECORDS WILL BE ',
+035500             'WRITTEN. ***'
+035600     END-IF.
+035700
+035800     IF RESTART-REQUESTED
+035900         PERFORM 1300-LOAD-CHECKPOINT-RECORD
+036000             THRU 1300-EXIT
+036100     END-IF.
+036200
+036300     OPEN INPUT  SPKT-INPUT-FILE.
+036400     IF WS-INFILE-STATUS NOT = '00'
+036500         DISPLAY '>> [COBOL] UNABLE TO OPEN SPKT-INPUT-FILE, '
+036600             'STATUS ' WS-INFILE-STATUS '.  JOB ABORTED.'
+036700         MOVE 16 TO WS-RETURN-CODE
+036800         MOVE WS-RETURN-CODE TO RETURN-CODE
+036900         STOP RUN
+037000     END-IF.
+037100     OPEN OUTPUT EXCEPTION-REPORT.
+037200     MOVE WS-EXCPRPT-STATUS  TO WS-FILE-STATUS-CHECK.
+037300     MOVE 'EXCEPTION-REPORT'   TO WS-FILE-NAME-CHECK.
+037400     PERFORM 1050-VERIFY-FILE-STATUS-OR-ABEND
+037500         THRU 1050-EXIT.
+037600     OPEN OUTPUT CONTROL-REPORT-FILE.
+037700     MOVE WS-SUMRPT-STATUS   TO WS-FILE-STATUS-CHECK.
+037800     MOVE 'CONTROL-REPORT-FILE' TO WS-FILE-NAME-CHECK.
+037900     PERFORM 1050-VERIFY-FILE-STATUS-OR-ABEND
+038000         THRU 1050-EXIT.
+038100
+038200     IF NOT DRY-RUN-MODE
+038300         IF RESTART-REQUESTED
+038400             OPEN EXTEND SPKT-OUTPUT-FILE
+038500             MOVE WS-OUTFILE-STATUS  TO WS-FILE-STATUS-CHECK
+038600             MOVE 'SPKT-OUTPUT-FILE'   TO WS-FILE-NAME-CHECK
+038700             PERFORM 1050-VERIFY-FILE-STATUS-OR-ABEND
+038800                 THRU 1050-EXIT
+038900             OPEN EXTEND AUDIT-LOG-FILE
+039000             MOVE WS-AUDITLOG-STATUS TO WS-FILE-STATUS-CHECK
+039100             MOVE 'AUDIT-LOG-FILE'     TO WS-FILE-NAME-CHECK
+039200             PERFORM 1050-VERIFY-FILE-STATUS-OR-ABEND
+039300                 THRU 1050-EXIT
+039400             OPEN EXTEND HISTORY-FILE
+039500             MOVE WS-HISTFILE-STATUS TO WS-FILE-STATUS-CHECK
+039600             MOVE 'HISTORY-FILE'       TO WS-FILE-NAME-CHECK
+039700             PERFORM 1050-VERIFY-FILE-STATUS-OR-ABEND
+039800                 THRU 1050-EXIT
+039900             OPEN EXTEND CHECKPOINT-FILE
+040000             MOVE WS-CKPTFILE-STATUS TO WS-FILE-STATUS-CHECK
+040100             MOVE 'CHECKPOINT-FILE'    TO WS-FILE-NAME-CHECK
+040200             PERFORM 1050-VERIFY-FILE-STATUS-OR-ABEND
+040300                 THRU 1050-EXIT
+040400         ELSE
+040500             OPEN OUTPUT SPKT-OUTPUT-FILE
+040600             MOVE WS-OUTFILE-STATUS  TO WS-FILE-STATUS-CHECK
+040700             MOVE 'SPKT-OUTPUT-FILE'   TO WS-FILE-NAME-CHECK
+040800             PERFORM 1050-VERIFY-FILE-STATUS-OR-ABEND
+040900                 THRU 1050-EXIT
+041000             OPEN OUTPUT AUDIT-LOG-FILE
+041100             MOVE WS-AUDITLOG-STATUS TO WS-FILE-STATUS-CHECK
+041200             MOVE 'AUDIT-LOG-FILE'     TO WS-FILE-NAME-CHECK
+041300             PERFORM 1050-VERIFY-FILE-STATUS-OR-ABEND
+041400                 THRU 1050-EXIT
+041500             OPEN OUTPUT HISTORY-FILE
+041600             MOVE WS-HISTFILE-STATUS TO WS-FILE-STATUS-CHECK
+041700             MOVE 'HISTORY-FILE'       TO WS-FILE-NAME-CHECK
+041800             PERFORM 1050-VERIFY-FILE-STATUS-OR-ABEND
+041900                 THRU 1050-EXIT
+042000             OPEN OUTPUT CHECKPOINT-FILE
+042100             MOVE WS-CKPTFILE-STATUS TO WS-FILE-STATUS-CHECK
+042200             MOVE 'CHECKPOINT-FILE'    TO WS-FILE-NAME-CHECK
+042300             PERFORM 1050-VERIFY-FILE-STATUS-OR-ABEND
+042400                 THRU 1050-EXIT
+042500         END-IF
+042600     END-IF.
+042700
+042800     IF RESTART-REQUESTED
+042900         PERFORM 1500-POSITION-FOR-RESTART
+043000             THRU 1500-EXIT
+043100     END-IF.
+043200 1000-EXIT.
+043300     EXIT.
+043400*=================================================================
+043500 1050-VERIFY-FILE-STATUS-OR-ABEND.
+043600*=================================================================
+043700     IF WS-FILE-STATUS-CHECK NOT = '00'
+043800         DISPLAY '>> [COBOL] UNABLE TO OPEN ' WS-FILE-NAME-CHECK
+043900             ', STATUS ' WS-FILE-STATUS-CHECK '.  JOB ABORTED.'
+044000         MOVE 16 TO WS-RETURN-CODE
+044100         MOVE WS-RETURN-CODE TO RETURN-CODE
+044200         STOP RUN
+044300     END-IF.
+044400 1050-EXIT.
+044500     EXIT.
+044600*=================================================================
+044700 1300-LOAD-CHECKPOINT-RECORD.
+044800*=================================================================
+044900     OPEN INPUT CHECKPOINT-FILE.
+045000     IF WS-CKPTFILE-STATUS = '00'
+045100         PERFORM 1310-READ-CHECKPOINT-RECORD
+045200             THRU 1310-EXIT
+045300         PERFORM 1320-SAVE-CHECKPOINT-KEY
+045400             THRU 1320-EXIT
+045500             UNTIL END-OF-CHECKPOINTS
+045600         CLOSE CHECKPOINT-FILE
+045700         IF WS-RESTART-KEY = SPACES
+045800             DISPLAY '>> [COBOL] NO PRIOR CHECKPOINT FOUND -- ',
+045900                 'RESTART REQUEST IGNORED.'
+046000             MOVE 'N' TO WS-RESTART-SWITCH
+046100         END-IF
+046200     ELSE
+046300         DISPLAY '>> [COBOL] NO PRIOR CHECKPOINT FOUND -- ',
+046400             'RESTART REQUEST IGNORED.'
+046500         MOVE 'N' TO WS-RESTART-SWITCH
+046600     END-IF.
+046700 1300-EXIT.
+046800     EXIT.
+046900*=================================================================
+047000 1310-READ-CHECKPOINT-RECORD.
+047100*=================================================================
+047200     READ CHECKPOINT-FILE
+047300         AT END
+047400             MOVE 'Y' TO WS-CKPT-EOF-SWITCH
+047500     END-READ.
+047600 1310-EXIT.
+047700     EXIT.
+047800*=================================================================
+047900 1320-SAVE-CHECKPOINT-KEY.
+048000*=================================================================
+048100     MOVE CKPT-LAST-ACCOUNT-ID TO WS-RESTART-KEY.
+048200     PERFORM 1310-READ-CHECKPOINT-RECORD
+048300         THRU 1310-EXIT.
+048400 1320-EXIT.
+048500     EXIT.
+048600*=================================================================
+048700 1500-POSITION-FOR-RESTART.
+048800*=================================================================
+048900     DISPLAY '>> [COBOL] RESTARTING AFTER ACCOUNT ',
+049000         WS-RESTART-KEY.
+049100     MOVE 'Y' TO WS-STILL-SKIPPING-SWITCH.
+049200     PERFORM 1510-SKIP-ONE-RECORD
+049300         THRU 1510-EXIT
+049400         UNTIL NOT STILL-SKIPPING-TO-RESTART-POINT
+049500         OR END-OF-INPUT-FILE.
+049600     DISPLAY '>> [COBOL] RECORDS SKIPPED ON RESTART....: '
+049700         WS-RECORDS-SKIPPED-CTR.
+049800 1500-EXIT.
+049900     EXIT.
+050000*=================================================================
+050100 1510-SKIP-ONE-RECORD.
+050200*=================================================================
+050300     READ SPKT-INPUT-FILE
+050400         AT END
+050500             MOVE 'Y' TO WS-EOF-SWITCH
+050600             MOVE 'N' TO WS-STILL-SKIPPING-SWITCH
+050700         NOT AT END
+050800             ADD 1 TO WS-RECORDS-SKIPPED-CTR
+050900             IF SPKT-IN-ACCOUNT-ID = WS-RESTART-KEY
+051000                 MOVE 'N' TO WS-STILL-SKIPPING-SWITCH
+051100             END-IF
+051200     END-READ.
+051300 1510-EXIT.
+051400     EXIT.
+051500*=================================================================
+051600 1200-LOAD-TRANSITION-TABLE.
+051700*=================================================================
+051800     IF WS-TRANSITION-TABLE-COUNT < WS-TRANSITION-MAX-ENTRIES
+051900         ADD 1 TO WS-TRANSITION-TABLE-COUNT
+052000         SET ST-IDX TO WS-TRANSITION-TABLE-COUNT
+052100         MOVE ST-FROM-STATE TO ST-TBL-FROM-STATE (ST-IDX)
+052200         MOVE ST-TO-STATE   TO ST-TBL-TO-STATE (ST-IDX)
+052300         MOVE ST-MULTIPLIER TO ST-TBL-MULTIPLIER (ST-IDX)
+052400     ELSE
+052500         DISPLAY '>> [COBOL] *** STATE-TRANSITION-FILE EXCEEDS '
+052600             WS-TRANSITION-MAX-ENTRIES ' ENTRIES.  TRANSITION '
+052700             ST-FROM-STATE ' TO ' ST-TO-STATE ' WAS DISCARDED. '
+052800             '***'
+052900         MOVE 4 TO WS-RETURN-CODE
+053000     END-IF.
+053100
+053200     MOVE ST-FROM-STATE TO WS-STATE-TO-CHECK.
+053300     PERFORM 1225-ADD-STATE-IF-NEW
+053400         THRU 1225-EXIT.
+053500     MOVE ST-TO-STATE TO WS-STATE-TO-CHECK.
+053600     PERFORM 1225-ADD-STATE-IF-NEW
+053700         THRU 1225-EXIT.
+053800
+053900     PERFORM 1210-READ-TRANSITION-RECORD
+054000         THRU 1210-EXIT.
+054100 1200-EXIT.
+054200     EXIT.
+054300*=================================================================
+054400 1210-READ-TRANSITION-RECORD.
+054500*=================================================================
+054600     READ STATE-TRANSITION-FILE
+054700         AT END
+054800             MOVE 'Y' TO WS-TRANFILE-EOF-SWITCH
+054900     END-READ.
+055000 1210-EXIT.
+055100     EXIT.
+055200*=================================================================
+055300 1225-ADD-STATE-IF-NEW.
+055400*=================================================================
+055500     MOVE 'N' TO WS-DEDUP-FOUND-SWITCH.
+055600     SET VS-IDX TO 1.
+055700     PERFORM 1226-SCAN-FOR-DUPLICATE-STATE
+055800         THRU 1226-EXIT
+055900         UNTIL VS-IDX > WS-VALID-STATE-COUNT
+056000            OR DEDUP-STATE-FOUND.
+056100
+056200     IF NOT DEDUP-STATE-FOUND
+056300         IF WS-VALID-STATE-COUNT < WS-VALID-STATE-MAX-ENTRIES
+056400             ADD 1 TO WS-VALID-STATE-COUNT
+056500             SET VS-IDX TO WS-VALID-STATE-COUNT
+056600             MOVE WS-STATE-TO-CHECK TO VS-TBL-STATE-VALUE (VS-IDX)
+056700         ELSE
+056800             DISPLAY '>> [COBOL] *** WS-VALID-STATE-TABLE EXCEEDS'
+056900                 WS-VALID-STATE-MAX-ENTRIES ' ENTRIES.  STATE '
+057000                 WS-STATE-TO-CHECK ' WAS DISCARDED. ***'
+057100             MOVE 4 TO WS-RETURN-CODE
+057200         END-IF
+057300     END-IF.
+057400 1225-EXIT.
+057500     EXIT.
+057600*=================================================================
+057700 1226-SCAN-FOR-DUPLICATE-STATE.
+057800*=================================================================
+057900     IF VS-TBL-STATE-VALUE (VS-IDX) = WS-STATE-TO-CHECK
+058000         MOVE 'Y' TO WS-DEDUP-FOUND-SWITCH
+058100     ELSE
+058200         SET VS-IDX UP BY 1
+058300     END-IF.
+058400 1226-EXIT.
+058500     EXIT.
+058600*=================================================================
+058700 2000-EDIT-AND-UPDATE-RECORD.
+058800*=================================================================
+058900     MOVE 'N' TO WS-REJECTED-SWITCH.
+059000     MOVE SPKT-IN-ACCOUNT-ID    TO SPKT-OUT-ACCOUNT-ID.
+059100     MOVE SPKT-IN-CURRENT-STATE TO SPKT-OUT-CURRENT-STATE.
+059200     MOVE SPKT-IN-POWER-LEVEL   TO SPKT-OUT-POWER-LEVEL.
+059300
+059400     PERFORM 2220-FIND-STATE-TRANSITION
+059500         THRU 2220-EXIT.
+059600
+059700     IF TRANSITION-WAS-FOUND
+059800         PERFORM 2230-COMPUTE-NEW-POWER-LEVEL
+059900             THRU 2230-EXIT
+060000         IF POWER-LEVEL-SIZE-ERROR
+060100             MOVE SPKT-IN-ACCOUNT-ID    TO EXC-ACCOUNT-ID
+060200             MOVE WS-EFFECTIVE-MULTIPLIER TO WS-EXC-MULT-EDIT
+060300             MOVE SPACES TO EXC-BAD-VALUE
+060400             STRING 'PWR=' DELIMITED BY SIZE
+060500                 SPKT-IN-POWER-LEVEL DELIMITED BY SIZE
+060600                 ' MULT=' DELIMITED BY SIZE
+060700                 WS-EXC-MULT-EDIT DELIMITED BY SIZE
+060800                 INTO EXC-BAD-VALUE
+060900             END-STRING
+061000             MOVE 'POWER-LEVEL COMPUTE WOULD OVERFLOW'
+061100                                        TO EXC-REASON
+061200             WRITE EXCEPTION-RECORD
+061300             MOVE 'Y' TO WS-REJECTED-SWITCH
+061400             MOVE 4   TO WS-RETURN-CODE
+061500             ADD 1 TO WS-RECORDS-EXCEPTION-CTR
+061600         ELSE
+061700             DISPLAY '>> [COBOL] ' SPKT-IN-ACCOUNT-ID
+061800                     ' OLD RECORD DETECTED. ARCHIVING...'
+061900             PERFORM 2245-WRITE-HISTORY-RECORD
+062000                 THRU 2245-EXIT
+062100             MOVE ST-TBL-TO-STATE (WS-MATCHED-TRANSITION-IDX)
+062200                                    TO SPKT-OUT-CURRENT-STATE
+062300             MOVE WS-COMPUTED-POWER-LEVEL TO SPKT-OUT-POWER-LEVEL
+062400             PERFORM 2250-WRITE-AUDIT-RECORD
+062500                 THRU 2250-EXIT
+062600             ADD 1 TO WS-TRANSITIONS-APPLIED-CTR
+062700         END-IF
+062800     ELSE
+062900         PERFORM 2210-VALIDATE-CURRENT-STATE
+063000             THRU 2210-EXIT
+063100         IF NOT CURRENT-STATE-IS-VALID
+063200             MOVE SPKT-IN-ACCOUNT-ID    TO EXC-ACCOUNT-ID
+063300             MOVE SPKT-IN-CURRENT-STATE TO EXC-BAD-VALUE
+063400             MOVE 'CURRENT-STATE NOT RECOGNIZED'
+063500                                        TO EXC-REASON
+063600             WRITE EXCEPTION-RECORD
+063700             MOVE 'Y' TO WS-REJECTED-SWITCH
+063800             MOVE 4   TO WS-RETURN-CODE
+063900             ADD 1 TO WS-RECORDS-EXCEPTION-CTR
+064000         ELSE
+064100             ADD 1 TO WS-RECORDS-UNCHANGED-CTR
+064200         END-IF
+064300     END-IF.
+064400
+064500     IF RECORD-WAS-REJECTED
+064600         DISPLAY '>> [COBOL] ' SPKT-IN-ACCOUNT-ID
+064700                 ' REJECTED. SEE EXCEPTION-REPORT.'
+064800     ELSE
+064900         IF NOT DRY-RUN-MODE
+065000             WRITE SPKT-OUTPUT-RECORD
+065100         END-IF
+065200         ADD SPKT-IN-POWER-LEVEL  TO WS-POWER-LEVEL-BEFORE-TOTAL
+065300         ADD SPKT-OUT-POWER-LEVEL TO WS-POWER-LEVEL-AFTER-TOTAL
+065400         DISPLAY '>> [COBOL] ' SPKT-IN-ACCOUNT-ID
+065500                 ' NEW STATE: ' SPKT-OUT-CURRENT-STATE
+065600         DISPLAY '>> [COBOL] ' SPKT-IN-ACCOUNT-ID
+065700                 ' POWER LEVEL: ' SPKT-OUT-POWER-LEVEL '%'
+065800         DISPLAY '>> [COBOL] HISTORY REWRITTEN SUCCESSFULLY.'
+065900     END-IF.
+066000
+066100     PERFORM 2270-CHECKPOINT-IF-DUE
+066200         THRU 2270-EXIT.
+066300     PERFORM 2100-READ-INPUT-RECORD
+066400         THRU 2100-EXIT.
+066500 2000-EXIT.
+066600     EXIT.
+066700*=================================================================
+066800 2210-VALIDATE-CURRENT-STATE.
+066900*=================================================================
+067000     MOVE 'N' TO WS-STATE-VALID-SWITCH.
+067100     SET VS-IDX TO 1.
+067200     PERFORM 2211-SCAN-VALID-STATE-ENTRY
+067300         THRU 2211-EXIT
+067400         UNTIL VS-IDX > WS-VALID-STATE-COUNT
+067500            OR CURRENT-STATE-IS-VALID.
+067600 2210-EXIT.
+067700     EXIT.
+067800*=================================================================
+067900 2211-SCAN-VALID-STATE-ENTRY.
+068000*=================================================================
+068100     IF VS-TBL-STATE-VALUE (VS-IDX) = SPKT-IN-CURRENT-STATE
+068200         MOVE 'Y' TO WS-STATE-VALID-SWITCH
+068300     ELSE
+068400         SET VS-IDX UP BY 1
+068500     END-IF.
+068600 2211-EXIT.
+068700     EXIT.
+068800*=================================================================
+068900 2230-COMPUTE-NEW-POWER-LEVEL.
+069000*=================================================================
+069100     IF WS-MULTIPLIER-OVERRIDE > ZERO
+069200         MOVE WS-MULTIPLIER-OVERRIDE TO WS-EFFECTIVE-MULTIPLIER
+069300     ELSE
+069400         MOVE MULTIPLIER TO WS-EFFECTIVE-MULTIPLIER
+069500     END-IF.
+069600     COMPUTE WS-COMPUTED-POWER-LEVEL
+069700             = SPKT-IN-POWER-LEVEL * WS-EFFECTIVE-MULTIPLIER
+069800         ON SIZE ERROR
+069900             MOVE 'Y' TO WS-SIZE-ERROR-SWITCH
+070000         NOT ON SIZE ERROR
+070100             MOVE 'N' TO WS-SIZE-ERROR-SWITCH
+070200     END-COMPUTE.
+070300 2230-EXIT.
+070400     EXIT.
+070500*=================================================================
+070600 2245-WRITE-HISTORY-RECORD.
+070700*=================================================================
+070800     MOVE SPKT-IN-ACCOUNT-ID    TO HIS-ACCOUNT-ID.
+070900     MOVE SPKT-IN-CURRENT-STATE TO HIS-CURRENT-STATE.
+071000     MOVE SPKT-IN-POWER-LEVEL   TO HIS-POWER-LEVEL.
+071100     MOVE WS-CURRENT-DATE       TO HIS-ARCHIVE-DATE.
+071200     MOVE WS-CURRENT-TIME       TO HIS-ARCHIVE-TIME.
+071300     IF NOT DRY-RUN-MODE
+071400         WRITE HISTORY-RECORD
+071500     END-IF.
+071600 2245-EXIT.
+071700     EXIT.
+071800*=================================================================
+071900 2250-WRITE-AUDIT-RECORD.
+072000*=================================================================
+072100     MOVE SPKT-IN-ACCOUNT-ID     TO AUD-ACCOUNT-ID.
+072200     MOVE SPKT-IN-CURRENT-STATE  TO AUD-OLD-STATE.
+072300     MOVE SPKT-OUT-CURRENT-STATE TO AUD-NEW-STATE.
+072400     MOVE SPKT-IN-POWER-LEVEL    TO AUD-OLD-POWER-LEVEL.
+072500     MOVE SPKT-OUT-POWER-LEVEL   TO AUD-NEW-POWER-LEVEL.
+072600     MOVE WS-CURRENT-DATE        TO AUD-JOB-DATE.
+072700     MOVE WS-CURRENT-TIME        TO AUD-JOB-TIME.
+072800     IF NOT DRY-RUN-MODE
+072900         WRITE AUDIT-LOG-RECORD
+073000     END-IF.
+073100 2250-EXIT.
+073200     EXIT.
+073300*=================================================================
+073400 2270-CHECKPOINT-IF-DUE.
+073500*=================================================================
+073600     ADD 1 TO WS-RECORDS-SINCE-CKPT-CTR.
+073700     IF WS-RECORDS-SINCE-CKPT-CTR >= WS-CHECKPOINT-INTERVAL
+073800         AND NOT DRY-RUN-MODE
+073900         MOVE SPKT-IN-ACCOUNT-ID   TO CKPT-LAST-ACCOUNT-ID
+074000         MOVE WS-RECORDS-READ-CTR  TO CKPT-RECORDS-PROCESSED
+074100         MOVE WS-CURRENT-DATE      TO CKPT-JOB-DATE
+074200         MOVE WS-CURRENT-TIME      TO CKPT-JOB-TIME
+074300         WRITE CHECKPOINT-RECORD
+074400         MOVE ZERO TO WS-RECORDS-SINCE-CKPT-CTR
+074500     END-IF.
+074600 2270-EXIT.
+074700     EXIT.
+074800*=================================================================
+074900 2100-READ-INPUT-RECORD.
+075000*=================================================================
+075100     READ SPKT-INPUT-FILE
+075200         AT END
+075300             MOVE 'Y' TO WS-EOF-SWITCH
+075400         NOT AT END
+075500             ADD 1 TO WS-RECORDS-READ-CTR
+075600     END-READ.
+075700 2100-EXIT.
+075800     EXIT.
+075900*=================================================================
+076000 2220-FIND-STATE-TRANSITION.
+076100*=================================================================
+076200     MOVE 'N' TO WS-TRANSITION-FOUND-SWITCH.
+076300     SET ST-IDX TO 1.
+076400     PERFORM 2221-SCAN-TRANSITION-ENTRY
+076500         THRU 2221-EXIT
+076600         UNTIL ST-IDX > WS-TRANSITION-TABLE-COUNT
+076700            OR TRANSITION-WAS-FOUND.
+076800 2220-EXIT.
+076900     EXIT.
+077000*=================================================================
+077100 2221-SCAN-TRANSITION-ENTRY.
+077200*=================================================================
+077300     IF ST-TBL-FROM-STATE (ST-IDX) = SPKT-IN-CURRENT-STATE
+077400         MOVE 'Y' TO WS-TRANSITION-FOUND-SWITCH
+077500         MOVE ST-IDX TO WS-MATCHED-TRANSITION-IDX
+077600         MOVE ST-TBL-MULTIPLIER (ST-IDX) TO MULTIPLIER
+077700     ELSE
+077800         SET ST-IDX UP BY 1
+077900     END-IF.
+078000 2221-EXIT.
+078100     EXIT.
+078200*=================================================================
+078300 8000-PRODUCE-SUMMARY-REPORT.
+078400*=================================================================
+078500     MOVE WS-REPORT-HEADING-1 TO WS-REPORT-LINE.
+078600     WRITE CONTROL-REPORT-RECORD FROM WS-REPORT-LINE.
+078700
+078800     IF DRY-RUN-MODE
+078900         MOVE WS-REPORT-DRYRUN-LINE TO WS-REPORT-LINE
+079000         WRITE CONTROL-REPORT-RECORD FROM WS-REPORT-LINE
+079100     END-IF.
+079200
+079300     MOVE 'RECORDS READ' TO WS-RPT-LABEL.
+079400     MOVE WS-RECORDS-READ-CTR TO WS-RPT-VALUE.
+079500     MOVE WS-REPORT-DETAIL-LINE TO WS-REPORT-LINE.
+079600     WRITE CONTROL-REPORT-RECORD FROM WS-REPORT-LINE.
+079700
+079800     MOVE 'TRANSITIONS APPLIED' TO WS-RPT-LABEL.
+079900     MOVE WS-TRANSITIONS-APPLIED-CTR TO WS-RPT-VALUE.
+080000     MOVE WS-REPORT-DETAIL-LINE TO WS-REPORT-LINE.
+080100     WRITE CONTROL-REPORT-RECORD FROM WS-REPORT-LINE.
+080200
+080300     MOVE 'RECORDS UNCHANGED' TO WS-RPT-LABEL.
+080400     MOVE WS-RECORDS-UNCHANGED-CTR TO WS-RPT-VALUE.
+080500     MOVE WS-REPORT-DETAIL-LINE TO WS-REPORT-LINE.
+080600     WRITE CONTROL-REPORT-RECORD FROM WS-REPORT-LINE.
+080700
+080800     MOVE 'RECORDS REJECTED/EXCEPTED' TO WS-RPT-LABEL.
+080900     MOVE WS-RECORDS-EXCEPTION-CTR TO WS-RPT-VALUE.
+081000     MOVE WS-REPORT-DETAIL-LINE TO WS-REPORT-LINE.
+081100     WRITE CONTROL-REPORT-RECORD FROM WS-REPORT-LINE.
+081200
+081300     MOVE 'TOTAL POWER LEVEL BEFORE' TO WS-RPT-LABEL.
+081400     MOVE WS-POWER-LEVEL-BEFORE-TOTAL TO WS-RPT-VALUE.
+081500     MOVE WS-REPORT-DETAIL-LINE TO WS-REPORT-LINE.
+081600     WRITE CONTROL-REPORT-RECORD FROM WS-REPORT-LINE.
+081700
+081800     MOVE 'TOTAL POWER LEVEL AFTER' TO WS-RPT-LABEL.
+081900     MOVE WS-POWER-LEVEL-AFTER-TOTAL TO WS-RPT-VALUE.
+082000     MOVE WS-REPORT-DETAIL-LINE TO WS-REPORT-LINE.
+082100     WRITE CONTROL-REPORT-RECORD FROM WS-REPORT-LINE.
+082200
+082300     DISPLAY '>> [COBOL] RECORDS READ..........: '
+082400             WS-RECORDS-READ-CTR.
+082500     DISPLAY '>> [COBOL] TRANSITIONS APPLIED....: '
+082600             WS-TRANSITIONS-APPLIED-CTR.
+082700     DISPLAY '>> [COBOL] RECORDS REJECTED.......: '
+082800             WS-RECORDS-EXCEPTION-CTR.
+082900 8000-EXIT.
+083000     EXIT.
+083100*=================================================================
+083200 9000-TERMINATE-JOB.
+083300*=================================================================
+083400     CLOSE SPKT-INPUT-FILE.
+083500     IF NOT DRY-RUN-MODE
+083600         CLOSE SPKT-OUTPUT-FILE
+083700         CLOSE AUDIT-LOG-FILE
+083800         CLOSE HISTORY-FILE
+083900         CLOSE CHECKPOINT-FILE
+084000     END-IF.
+084100     CLOSE EXCEPTION-REPORT.
+084200     PERFORM 8000-PRODUCE-SUMMARY-REPORT
+084300         THRU 8000-EXIT.
+084400     CLOSE CONTROL-REPORT-FILE.
+084500     MOVE WS-RETURN-CODE TO RETURN-CODE.
+084600     DISPLAY '>> [COBOL] SPEKTRE-OVERRIDE JOB COMPLETE.'.
+084700 9000-EXIT.
+084800     EXIT.
+084900*=================================================================
+085000* "HUPS, I HACKED THE 1970S BANKING SYSTEMS TO RECOGNIZE MY
+085100*  AUTHORITY." :DDDD
+085200*=================================================================
